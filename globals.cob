@@ -33,11 +33,17 @@
 
        01 lexState is external usage binary-long.
 
+      * GOSUB return stack depth - raise this single constant and
+      * recompile if a decision model nests subroutines deeper than
+      * this.
+       01 maxReturnStackDepth constant as 64.
+
        01 returnStack is external.
-           05 returnStackRows occurs 16 times.
+           05 returnStackRows occurs maxReturnStackDepth times.
                10 rs-tokenEnd usage pointer.
                10 rs-lineNext usage pointer.
                10 rs-lineStart usage pointer.
+               10 rs-lineNum usage binary-long signed.
 
        01 rsp is external usage binary-long signed.
 
@@ -49,13 +55,38 @@
        01 gInit is external usage binary-long signed.
        01 gMode is external usage binary-long signed.
 
-       01 forData is external.
-           05 fd-indexVarNum usage binary-long signed.
-           05 fd-limit usage computational-2.
-           05 fd-step usage computational-2.
-           05 fd-tokenEnd usage is pointer.
-           05 fd-lineNext usage is pointer.
-           05 fd-lineStart usage is pointer.
+      * GRAPHICS/POSITION screen buffer - once a graphics screen is
+      * active (gInit set), text PRINTed after a POSITION lands at
+      * (posRow, posCol) in this buffer instead of going straight to
+      * the log, so the decision program's screen layout is rendered
+      * as a block when the screen is cleared or the run ends,
+      * instead of being silently discarded.
+       01 maxScreenRows constant as 24.
+       01 maxScreenCols constant as 40.
+
+       01 screenBuffer is external.
+           05 screenBufferRows occurs maxScreenRows times.
+               10 screenBufferText pic x(40).
+
+       01 screenDirty is external usage binary-char unsigned.
+
+      * FOR/NEXT frame stack, one frame per currently-open FOR, so
+      * nested loops (e.g. scoring a matrix of options against a
+      * matrix of criteria) don't clobber each other's saved return
+      * point the way a single flat record would.
+       01 maxForStackDepth constant as 16.
+
+       01 forStack is external.
+           05 forStackRows occurs maxForStackDepth times.
+               10 fd-indexVarNum usage binary-long signed.
+               10 fd-limit usage computational-2.
+               10 fd-step usage computational-2.
+               10 fd-tokenEnd usage is pointer.
+               10 fd-lineNext usage is pointer.
+               10 fd-lineStart usage is pointer.
+               10 fd-lineNum usage binary-long signed.
+
+       01 fsp is external usage binary-long signed.
 
        01 substrBuffer is external.
            05 substrBufferChars occurs 257 times.
@@ -66,3 +97,124 @@
        01 yylval is external usage binary-double unsigned.
        01 currentLineNumber is external usage binary-long signed.
 
+      * checkpoint/restart - writeCheckpoint is called every
+      * checkpointInterval source lines so a long decision run that
+      * gets killed can be resumed from loadCheckpoint's saved line
+      * instead of always starting over at the top of the program.
+       01 checkpointInterval constant as 25.
+       01 checkpointCounter is external usage binary-long signed.
+
+      * count of TRANSACTIONS.DAT records doInput has consumed so far
+      * this run - persisted by writeCheckpoint/loadCheckpoint so a
+      * resumed batch run skips back over the records the pre-restart
+      * process already read instead of re-feeding them.
+       01 txnRecordsRead is external usage binary-long unsigned.
+
+      * OS address table for PEEK/POKE - covers the handful of Atari
+      * OS/hardware locations a decision model is likely to touch
+      * (console-keys and keyboard-code latches, margin, cursor
+      * inhibit, and the jiffy clock used to seed tie-breaking
+      * pseudo-randomness) in one lookup instead of one if-statement
+      * per address.
+       01 maxOsAddr constant as 16.
+
+       01 oaKindConstPeek constant as 1.
+       01 oaKindKbCode    constant as 2.
+       01 oaKindJiffyLo   constant as 3.
+       01 oaKindJiffyHi   constant as 4.
+
+       01 osAddrTable is external.
+           05 osAddrRows occurs maxOsAddr times.
+               10 oa-addr usage binary-long signed.
+               10 oa-kind usage binary-long signed.
+               10 oa-const usage computational-2.
+
+       01 osAddrCount is external usage binary-long signed.
+
+      * jiffyBase / jiffyBaseHundredths let the jiffy clock be PEEKed
+      * as an ever-advancing counter (like real RTCLOK) while still
+      * letting a decision program reset it via POKE 20,x / POKE
+      * 19,x - jiffyBase is the clock's value as of jiffyBaseHundredths
+      * (hundredths of a second since midnight).
+       01 jiffyBase is external usage binary-long unsigned.
+       01 jiffyBaseHundredths is external usage binary-long unsigned.
+
+      *  lexer states
+
+       01 startOfLine constant as 0.
+       01 inToken constant as 2.
+       01 inOperands constant as 3.
+       01 atEnd constant as 4.
+
+       01 vtTypeScalar constant as 0.
+       01 vtTypeString constant as H"80".
+
+      *  Operands
+
+       01 opNCONST constant as H"0e".
+       01 opSCONST constant as H"0f".
+       01 opComma1 constant as H"12".
+       01 opColon  constant as H"14".
+       01 opSemi   constant as H"15".
+       01 opEOL    constant as H"16".
+       01 opTo     constant as H"19".
+       01 opStep   constant as H"1a".
+       01 opThen   constant as H"1b".
+       01 opSharp  constant as H"1c".
+       01 opNE     constant as H"1e".
+       01 opEQ1    constant as H"22".
+       01 opTimes  constant as H"24".
+       01 opMinus1 constant as H"26".
+       01 opClose  constant as H"2c".
+       01 opPlus   constant as H"25".
+       01 opDiv    constant as H"27".
+       01 opOr     constant as H"29".
+       01 opOpen1  constant as H"2b".
+       01 opEQ2    constant as H"2d".
+       01 opEQ3    constant as H"2e".
+       01 opEQ4    constant as H"34".
+       01 opMinus2 constant as H"36".
+       01 opOpen2  constant as H"37".
+       01 opOpen3  constant as H"3a".
+       01 opOpen4  constant as H"3b".
+       01 opComma2 constant as H"3c".
+       01 opLen    constant as H"42".
+       01 opPeek   constant as H"46".
+       01 opRnd    constant as H"48".
+       01 opInt    constant as H"50".
+
+      *  tokens
+
+       01 tokREM      constant as H"00".
+       01 tokINPUT    constant as H"02".
+       01 tokIF       constant as H"07".
+       01 tokFOR      constant as H"08".
+       01 tokNEXT     constant as H"09".
+       01 tokGOTO     constant as H"0a".
+       01 tokGO_TO    constant as H"0b".
+       01 tokGOSUB    constant as H"0c".
+       01 tokTRAP     constant as H"0d".
+       01 tokDIM      constant as H"14".
+       01 tokEND      constant as H"15".
+       01 tokPOKE     constant as H"1f".
+       01 tokPRINT    constant as H"20".
+       01 tokRETURN   constant as H"24".
+       01 tokPOP      constant as H"27".
+       01 tokQMARK    constant as H"28".
+       01 tokGRAPHICS constant as H"2b".
+       01 tokPOSITION constant as H"2d".
+       01 tokSETCOLOR constant as H"30".
+      *  silent let
+       01 tokLET      constant as H"36".
+
+      *  Special tokens for our parser
+
+      *  end of token
+       01 tokEOT      constant as H"f1".
+      *  end of file
+       01 tokEOF      constant as H"00".
+      *  alias for tokREM that is non-zero
+       01 tokREM2     constant as H"f3".
+       01 opVAR       constant as H"80".
+       01 opSVAR      constant as H"81".
+
