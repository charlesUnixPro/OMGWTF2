@@ -6,7 +6,7 @@
        input-output section.
 
        file-control.
-           select atr-fd assign "Executive Decision Maker.atr"
+           select atr-fd assign dynamic atrFileName
               organization is record sequential.
 
        data division.
@@ -34,6 +34,21 @@
        01 diskSize usage binary-long unsigned.
        01 sectorSize usage binary-long unsigned.
 
+      * CRC-32 (poly 0xedb88320, reflected) reconciliation of the
+      * image against atr-header-dwCRC, computed with a 256-entry
+      * table built once at startup.
+       01 crcPoly usage binary-long unsigned value H"edb88320".
+       01 crcTable.
+           05 crcTableEntry usage binary-long unsigned occurs 256 times.
+       01 crcReg usage binary-long unsigned.
+       01 crcIdx usage binary-long unsigned.
+       01 crcTmp usage binary-long unsigned.
+       01 crcI usage binary-long unsigned.
+       01 crcJ usage binary-long unsigned.
+       01 crcByte usage binary-long unsigned.
+       01 crcComputed usage binary-long unsigned.
+       01 crcResult usage binary-long unsigned.
+
       * readBasicFile()
 
       * Number of sectors of directory entries
@@ -51,6 +66,18 @@
       * file name extension length
        01 extLen constant as 3.
 
+      * ATR disk image name and 8.3 target program name, normally
+      * "Executive Decision Maker.atr" / "DECISION.BAS" but may be
+      * overridden at run time from JCL/PARM (the first two program
+      * arguments: disk image path, then pname.ext).
+       01 atrFileName pic x(100) value "Executive Decision Maker.atr".
+       01 reqPname pic x(pnameLen) value "DECISION".
+       01 reqExt pic x(extLen) value "BAS".
+       01 argCount usage binary-long unsigned.
+       01 argIndex usage binary-long unsigned.
+       01 argValue pic x(100).
+       01 restartLine usage binary-long signed.
+
       * entry deleted flag bit
        01 flagDeleted constant as H"80".
 
@@ -195,89 +222,36 @@
        01 byteCast based.
            05 byteCasted usage binary-char unsigned.
 
-       01 startOfLine constant as 0.
-       01 inToken constant as 2.
-       01 inOperands constant as 3.
-       01 atEnd constant as 4.
-
-       01 vtTypeScalar constant as 0.
-       01 vtTypeString constant as H"80".
-
-      *  Operands
-
-       01 opNCONST constant as H"0e".
-       01 opSCONST constant as H"0f".
-       01 opComma1 constant as H"12".
-       01 opColon  constant as H"14".
-       01 opSemi   constant as H"15".
-       01 opEOL    constant as H"16".
-       01 opTo     constant as H"19".
-       01 opStep   constant as H"1a".
-       01 opThen   constant as H"1b".
-       01 opSharp  constant as H"1c".
-       01 opNE     constant as H"1e".
-       01 opEQ1    constant as H"22".
-       01 opTimes  constant as H"24".
-       01 opMinus1 constant as H"26".
-       01 opClose  constant as H"2c".
-       01 opPlus   constant as H"25".
-       01 opDiv    constant as H"27".
-       01 opOr     constant as H"29".
-       01 opOpen1  constant as H"2b".
-       01 opEQ2    constant as H"2d".
-       01 opEQ3    constant as H"2e".
-       01 opEQ4    constant as H"34".
-       01 opMinus2 constant as H"36".
-       01 opOpen2  constant as H"37".
-       01 opOpen3  constant as H"3a".
-       01 opOpen4  constant as H"3b".
-       01 opComma2 constant as H"3c".
-       01 opLen    constant as H"42".
-       01 opPeek   constant as H"46".
-       01 opRnd    constant as H"48".
-       01 opInt    constant as H"50".
-
-      *  tokens
-
-       01 tokREM      constant as H"00".
-       01 tokINPUT    constant as H"02".
-       01 tokIF       constant as H"07".
-       01 tokFOR      constant as H"08".
-       01 tokNEXT     constant as H"09".
-       01 tokGOTO     constant as H"0a".
-       01 tokGO_TO    constant as H"0b".
-       01 tokGOSUB    constant as H"0c".
-       01 tokTRAP     constant as H"0d".
-       01 tokDIM      constant as H"14".
-       01 tokEND      constant as H"15".
-       01 tokPOKE     constant as H"1f".
-       01 tokPRINT    constant as H"20".
-       01 tokRETURN   constant as H"24".
-       01 tokPOP      constant as H"27".
-       01 tokQMARK    constant as H"28".
-       01 tokGRAPHICS constant as H"2b".
-       01 tokPOSITION constant as H"2d".
-       01 tokSETCOLOR constant as H"30".
-      *  silent let
-       01 tokLET      constant as H"36".
-
-      *  Special tokens for our parser
-
-      *  end of token
-       01 tokEOT      constant as H"f1".
-      *  end of file
-       01 tokEOF      constant as H"00".
-      *  alias for tokREM that is non-zero
-       01 tokREM2     constant as H"f3".
-       01 opVAR       constant as H"80".
-       01 opSVAR      constant as H"81".
-
        01 frozen usage is binary-long signed value 0.
        01 hell usage is binary-long signed value 1.
        copy "globals.cob".
 
        procedure division.
 
+      * pick up the disk image name and target program name from
+      * JCL/PARM (argument 1: atr path, argument 2: pname.ext),
+      * defaulting to the production disk image and DECISION.BAS
+      * when the caller doesn't override them.
+
+           accept argCount from argument-number
+
+           if argCount greater than or equal to 1 then
+               move 1 to argIndex
+               display argIndex upon argument-number
+               accept argValue from argument-value
+               move argValue to atrFileName
+           end-if
+
+           if argCount greater than or equal to 2 then
+               move 2 to argIndex
+               display argIndex upon argument-number
+               accept argValue from argument-value
+               move spaces to reqPname
+               move spaces to reqExt
+               unstring argValue delimited by "."
+                 into reqPname reqExt
+           end-if
+
       * readAtrFile()
 
            if function length (atr-header) not equal to 16 then
@@ -308,7 +282,54 @@
 
            compute sectorSize = atr-header-wSecSize.
 
+      * reconcile the image's CRC-32 against atr-header-dwCRC before
+      * trusting any of the sector contents, so a truncated or
+      * corrupted disk image is caught here instead of downstream.
 
+           perform varying crcI from 0 by 1 until
+             crcI is greater than or equal to 256
+
+               move crcI to crcReg
+               perform varying crcJ from 1 by 1 until
+                 crcJ is greater than 8
+
+                   if function mod (crcReg, 2) equal 1 then
+                       compute crcTmp equal crcReg / 2
+                       call "xorLong" using crcTmp, crcPoly,
+                         by reference crcReg
+                   else
+                       compute crcReg equal crcReg / 2
+                   end-if
+               end-perform
+               move crcReg to crcTableEntry (crcI + 1)
+           end-perform
+
+           move H"ffffffff" to crcReg
+           perform varying crcI from 1 by 1 until
+             crcI is greater than 720
+
+               perform varying crcJ from 1 by 1 until
+                 crcJ is greater than 128
+
+                   move atr-sectors-byte (crcI, crcJ) to crcByte
+                   call "xorLong" using crcReg, crcByte,
+                     by reference crcTmp
+                   compute crcIdx equal function mod (crcTmp, 256) + 1
+                   compute crcReg equal crcReg / 256
+                   call "xorLong" using crcTableEntry (crcIdx), crcReg,
+                     by reference crcResult
+                   move crcResult to crcReg
+               end-perform
+           end-perform
+
+           call "xorLong" using crcReg, H"ffffffff",
+             by reference crcComputed
+
+           if crcComputed not equal atr-header-dwCRC then
+               display "ATR image CRC mismatch - disk image is "
+                 "truncated or corrupted"
+               stop run
+           end-if.
 
       * readBasicFile()
 
@@ -332,13 +353,13 @@
                set address of dirSector to address of
                  atr-sectors(startDirSector + i)
 
-               perform with test before 
-                 varying entryNum from 1 by 1 until entryNum 
+               perform with test before
+                 varying entryNum from 1 by 1 until entryNum
                  is greater than numDirEntries
 
                    if dirEntry-flag(entryNum) equal to 66 and
-                      dirEntry-pname(entryNum) equal to "DECISION" and
-                      dirEntry-ext(entryNum) equal to "BAS" then
+                      dirEntry-pname(entryNum) equal to reqPname and
+                      dirEntry-ext(entryNum) equal to reqExt then
                        move 1 to found
                        exit perform
                    end-if
@@ -349,9 +370,27 @@
            end-perform.
 
            if found equal zero then
-             display "program file not found"
+             display "program file not found: " reqPname "." reqExt
+             display "directory listing of " atrFileName ":"
+             perform varying i from 0 by 1 until i
+               is greater than or equal to numDirSectors
+
+                 set address of dirSector to address of
+                   atr-sectors(startDirSector + i)
+
+                 perform varying entryNum from 1 by 1 until entryNum
+                   is greater than numDirEntries
+
+                     if dirEntry-flag(entryNum) not equal to 0 then
+                         display "  " dirEntry-pname(entryNum) "."
+                           dirEntry-ext(entryNum)
+                           " flag=" dirEntry-flag(entryNum)
+                           " count=" dirEntry-count(entryNum)
+                     end-if
+                 end-perform
+             end-perform
              stop run.
-          
+
       * unsigned int fileSize = entry -> count * numDataBytes;
 
            compute fileSize equal dirEntry-count(entryNum) * 
@@ -514,11 +553,31 @@
       * interpret()
 
            move zero to gInit
-           move programFile to lexLinePtr
-           set lexLinePtr up by stmtab
+           move zero to checkpointCounter
+           move zero to txnRecordsRead
+           call "initOsAddrTable"
+
+      * loadCheckpoint () restores currentLineNumber, trapLine, vts,
+      * and any open GOSUB/FOR frames from RESTART.DAT if a prior run
+      * left one behind, so a long decision run that was killed
+      * partway through - mid-subroutine or mid-loop - resumes from
+      * there instead of starting over from line one.  It always
+      * leaves rsp/fsp at 1 (empty stacks) when there is nothing to
+      * restore.
+           call "loadCheckpoint" using by reference restartLine
+
+           if restartLine not equal zero then
+               if lineNumberRow (restartLine) equal NULL then
+                   call "fatal" using "restart line not found"
+               end-if
+               move lineNumberRow(restartLine) to lexLinePtr
+           else
+               move programFile to lexLinePtr
+               set lexLinePtr up by stmtab
+           end-if
                               display "lexLinePtr init " lexLinePtr
 
-           move startOfLine to lexState              
+           move startOfLine to lexState
 
            call "setjmp" using trapJmp
            perform until hell equal frozen
@@ -597,6 +656,12 @@
       *     currentLineNumber = lineNumber;
                                      display "line# " lineNumber
          move lineNumber to currentLineNumber
+         add 1 to checkpointCounter
+         if checkpointCounter greater than or equal to
+             checkpointInterval then
+             call "writeCheckpoint"
+             move zero to checkpointCounter
+         end-if
       *     scan (byte, lineLength, lexLinePtr);
          set address of byteCast to lexLinePtr
          move byteCasted to lineLength
@@ -799,15 +864,59 @@
        environment division.
        data division.
        working-storage section.
+       copy "globals.cob".
        linkage section.
        01 desc usage is pointer.
 
        procedure division using desc.
        call "printf" using "Fatal error: %s" & x"0a" desc
+       call "clearCheckpoint"
+       call "flushScreen"
        stop run.
 
        end program fatal.
 
+      * xorLong () - bitwise exclusive-or of two unsigned 32-bit
+      * values, built bit by bit since this dialect has no bitwise
+      * intrinsics.  Used by the ATR CRC-32 reconciliation.
+       identification division.
+       program-id. xorLong.
+       environment division.
+       data division.
+       working-storage section.
+       01 a usage binary-long unsigned.
+       01 b usage binary-long unsigned.
+       01 bitA usage binary-long unsigned.
+       01 bitB usage binary-long unsigned.
+       01 weight usage binary-long unsigned.
+       01 n usage binary-long unsigned.
+
+       linkage section.
+       01 v1 usage binary-long unsigned.
+       01 v2 usage binary-long unsigned.
+       01 res usage binary-long unsigned.
+
+       procedure division using v1 v2 by reference res.
+
+       move v1 to a
+       move v2 to b
+       move 0 to res
+       move 1 to weight
+
+       perform varying n from 1 by 1 until n greater than 32
+           compute bitA equal function mod (a, 2)
+           compute bitB equal function mod (b, 2)
+           if bitA not equal bitB then
+               compute res equal res + weight
+           end-if
+           compute a equal a / 2
+           compute b equal b / 2
+           compute weight equal weight * 2
+       end-perform
+       goback.
+
+       end program xorLong.
+
        identification division.
        program-id. doPop.
        environment division.
@@ -872,7 +981,7 @@
          call "fatal" using "line number out of range"
        end-if
 
-       if lineNumberRow (lineNum) equal 0 then
+       if lineNumberRow (lineNum) equal NULL then
          call "fatal" using "no such line number"
        end-if
 
@@ -897,7 +1006,7 @@
                call "fatal" using "line number out of range"
            end-if
 
-           if lineNumberRow (trapLine) equal 0 then
+           if lineNumberRow (trapLine) equal NULL then
                call "fatal" using "no such line number"
            end-if
 
@@ -951,7 +1060,7 @@
 
        procedure division using exp.
       
-       if rsp greater than 16 then
+       if rsp greater than maxReturnStackDepth then
          call "fatal" using "return stack overflow"
        end-if
 
@@ -968,6 +1077,7 @@
        move tokenEnd to rs-tokenEnd(rsp)
        move lineNext to rs-lineNext(rsp)
        move lineStart to rs-lineStart(rsp)
+       move currentLineNumber to rs-lineNum(rsp)
        add 1 to rsp
 
        move lineNumberRow(lineNum) to lexLinePtr
@@ -977,29 +1087,55 @@
        end program doGosub.
 
 
+      * doInput () normally prompts and accepts one answer from SYSIN,
+      * one case at a time.  If a batch transaction dataset of keyed
+      * input records is present, every INPUT statement instead pulls
+      * its answer from the next record of that dataset, so a whole
+      * day's worth of decision requests can be fed through in one
+      * batch run with no one sitting at a terminal.
        identification division.
        program-id. doInput.
        environment division.
+       input-output section.
+       file-control.
+           select txn-fd assign "TRANSACTIONS.DAT"
+              organization is line sequential
+              file status is txnStatus.
+
        data division.
+       file section.
+       fd txn-fd.
+       01 txn-record.
+           05 txn-key pic x(8).
+           05 txn-fill pic x.
+           05 txn-value pic x(256).
+
        working-storage section.
        copy "globals.cob".
        01 maxlen usage is binary-long signed.
+       01 inputLen usage is binary-long signed.
        01 i usage is binary-long signed.
        01 buf pic x(256) usage is display.
        01 cbuf pic x usage is display.
-       01 zbuf usage is binary-char unsigned value zero.
        01 byteCast based.
            05 byteCasted usage binary-char unsigned.
-     
+
        01 sval usage is pointer.
        01 svalCast based.
            05 svalCasted usage binary-char unsigned.
 
+       01 txnStatus pic xx.
+       01 txnTried usage binary-long signed value 0.
+       01 txnOpen usage binary-long signed value 0.
+       01 txnEof usage binary-long signed value 0.
+       01 txnSkipI usage binary-long unsigned.
+       01 auditText pic x(120).
+
        linkage section.
        01 varNum usage is binary-long signed.
 
        procedure division using varNum.
-      
+
        if varNum less than zero or greater than or equal to nv then
          call "fatal" using "varNum out of range"
        end-if
@@ -1013,22 +1149,80 @@
        end-if
 
        move vts-dim(varNum) to maxLen
-       display "? "
 
-       accept buf
+       if txnTried equal 0 then
+         move 1 to txnTried
+         open input txn-fd
+         if txnStatus equal "00" then
+           move 1 to txnOpen
+      * a resumed run skips back over the records the pre-restart
+      * process already consumed (per txnRecordsRead from
+      * loadCheckpoint) so the batch continues instead of restarting.
+           if txnRecordsRead greater than zero then
+             perform varying txnSkipI from 1 by 1 until
+                 txnSkipI greater than txnRecordsRead
+
+                 read txn-fd into txn-record
+                   at end move 1 to txnEof
+                 end-read
+                 if txnEof equal 1 then
+                   close txn-fd
+                   move 0 to txnOpen
+                   call "fireTrap"
+                   call "fatal" using "end of transaction file"
+                 end-if
+             end-perform
+           end-if
+         end-if
+       end-if
+
+       if txnOpen equal 1 then
+           read txn-fd into txn-record
+             at end move 1 to txnEof
+           end-read
+           if txnEof equal 1 then
+             close txn-fd
+             move 0 to txnOpen
+             call "fireTrap"
+             call "fatal" using "end of transaction file"
+           end-if
+           add 1 to txnRecordsRead
+           move txn-value to buf
+           string "batch input key=" delimited by size
+                  txn-key delimited by size
+             into auditText
+           call "writeAudit" using auditText
+       else
+           display "? "
+           accept buf
+       end-if
+
+      * write the Pascal-style length byte at offset 0 of the string's
+      * buffer, then the characters themselves, same convention as
+      * doSLet/getSVarValue2/the checkpoint code use for every other
+      * string variable.
+      * the stored length is a single byte (binary-char unsigned,
+      * 0-255), so it caps the input even if this variable's DIM
+      * allows up to 256.
+       compute inputLen equal function length (function trim (buf))
+       if inputLen greater than maxLen then
+         move maxLen to inputLen
+       end-if
+       if inputLen greater than 255 then
+         move 255 to inputLen
+       end-if
 
-       set address of byteCast to address of cbuf
-       set sval to address of vts-sval(varNum)
+       move vts-sval(varNum) to sval
+       set address of svalCast to sval
+       move inputLen to svalCasted
 
-       perform varying i from 1 by 1 until i greater than 256
+       perform varying i from 1 by 1 until i greater than inputLen
+           set sval up by 1
+           set address of svalCast to sval
            move buf(i:1) to cbuf
-           if i is less than or equal to maxLen then
-             move byteCasted to svalCasted
-             set sval up by 1
-           end-if
+           set address of byteCast to address of cbuf
+           move byteCasted to svalCasted
        end-perform
-       set address of byteCast to address of zbuf
-       move byteCasted to svalCasted
        goback.
 
        end program doInput.
@@ -1040,7 +1234,9 @@
        working-storage section.
 
        procedure division.
-      
+
+       call "clearCheckpoint"
+       call "flushScreen"
        stop run.
 
        end program doEnd.
@@ -1208,6 +1404,9 @@
        goback.
        end program doLet.
 
+      * doFor () pushes a new FOR frame onto forStack so that a loop
+      * nested inside another FOR gets its own saved return point
+      * instead of clobbering the outer loop's.
        identification division.
        program-id. doFor.
        environment division.
@@ -1222,7 +1421,7 @@
        01 vstep usage is computational-2.
 
        procedure division using varNum vinitial vfinal vstep.
-      
+
        if varNum less than zero or greater than or equal to nv then
          call "fatal" using "varNum out of range"
        end-if
@@ -1231,16 +1430,139 @@
          call "fatal" using "doSLet expected a scalar variable"
        end-if
 
+       if fsp greater than maxForStackDepth then
+         call "fatal" using "for stack overflow"
+       end-if
+
        move vinitial to vts-val(varNum)
-       move varNum to fd-indexVarNum
-       move vfinal to fd-limit
-       move vstep to fd-step
-       move tokenEnd to fd-tokenEnd
-       move lineNext to fd-lineNext
-       move lineStart to fd-lineStart
+       move varNum to fd-indexVarNum(fsp)
+       move vfinal to fd-limit(fsp)
+       move vstep to fd-step(fsp)
+       move tokenEnd to fd-tokenEnd(fsp)
+       move lineNext to fd-lineNext(fsp)
+       move lineStart to fd-lineStart(fsp)
+       move currentLineNumber to fd-lineNum(fsp)
+       add 1 to fsp
        goback.
        end program doFor.
 
+      * initOsAddrTable () populates the PEEK/POKE address table once
+      * at startup.  Raise maxOsAddr and add a row here to teach the
+      * interpreter a new OS location.
+       identification division.
+       program-id. initOsAddrTable.
+       environment division.
+       data division.
+       working-storage section.
+       copy "globals.cob".
+
+       procedure division.
+       move zero to osAddrCount
+
+       add 1 to osAddrCount
+       move H"d01f" to oa-addr(osAddrCount)
+       move oaKindConstPeek to oa-kind(osAddrCount)
+       move 6.0 to oa-const(osAddrCount)
+
+       add 1 to osAddrCount
+       move 764 to oa-addr(osAddrCount)
+       move oaKindKbCode to oa-kind(osAddrCount)
+       move 0 to oa-const(osAddrCount)
+
+       add 1 to osAddrCount
+       move 752 to oa-addr(osAddrCount)
+       move oaKindConstPeek to oa-kind(osAddrCount)
+       move 0 to oa-const(osAddrCount)
+
+       add 1 to osAddrCount
+       move 82 to oa-addr(osAddrCount)
+       move oaKindConstPeek to oa-kind(osAddrCount)
+       move 2 to oa-const(osAddrCount)
+
+       add 1 to osAddrCount
+       move 20 to oa-addr(osAddrCount)
+       move oaKindJiffyLo to oa-kind(osAddrCount)
+       move 0 to oa-const(osAddrCount)
+
+       add 1 to osAddrCount
+       move 19 to oa-addr(osAddrCount)
+       move oaKindJiffyHi to oa-kind(osAddrCount)
+       move 0 to oa-const(osAddrCount)
+
+       move zero to jiffyBase
+       move zero to jiffyBaseHundredths
+       goback.
+       end program initOsAddrTable.
+
+      * lookupOsAddr () returns the osAddrTable row for addr (1-based),
+      * or zero if addr isn't in the table.
+       identification division.
+       program-id. lookupOsAddr.
+       environment division.
+       data division.
+       working-storage section.
+       copy "globals.cob".
+       01 oaI usage binary-long signed.
+
+       linkage section.
+       01 addr usage is binary-long signed.
+       01 foundIdx usage is binary-long signed.
+
+       procedure division using addr foundIdx.
+       move zero to foundIdx
+       perform varying oaI from 1 by 1 until
+           oaI greater than osAddrCount
+
+           if oa-addr(oaI) equal addr then
+               move oaI to foundIdx
+               exit perform
+           end-if
+       end-perform
+       goback.
+       end program lookupOsAddr.
+
+      * currentJiffy () returns the jiffy clock's current value,
+      * advancing jiffyBase by the wall-clock time elapsed since
+      * jiffyBaseHundredths (approximating the real hardware's 60 Hz
+      * counter from the clock's hundredths-of-a-second resolution).
+       identification division.
+       program-id. currentJiffy.
+       environment division.
+       data division.
+       working-storage section.
+       copy "globals.cob".
+       01 nowStamp pic x(21).
+       01 elapsedHundredths usage binary-long unsigned.
+       01 elapsedJiffies usage binary-long unsigned.
+
+       linkage section.
+       01 jiffyVal usage binary-long unsigned.
+       01 nowHundredths usage binary-long unsigned.
+
+       procedure division using jiffyVal nowHundredths.
+       move function current-date to nowStamp
+       compute nowHundredths equal
+         (function numval (nowStamp(9:2)) * 360000) +
+         (function numval (nowStamp(11:2)) * 6000) +
+         (function numval (nowStamp(13:2)) * 100) +
+          function numval (nowStamp(15:2))
+
+       if nowHundredths greater than or equal to jiffyBaseHundredths
+       then
+           compute elapsedHundredths equal
+             nowHundredths - jiffyBaseHundredths
+       else
+      * day rolled over since the base was set
+           compute elapsedHundredths equal
+             nowHundredths + 8640000 - jiffyBaseHundredths
+       end-if
+
+       compute elapsedJiffies equal elapsedHundredths * 3 / 5
+       compute jiffyVal equal
+         function mod (jiffyBase + elapsedJiffies, 65536)
+       goback.
+       end program currentJiffy.
+
        identification division.
        program-id. doPoke.
        environment division.
@@ -1249,32 +1571,58 @@
        copy "globals.cob".
        01 iaddr usage is binary-long signed.
        01 ival usage is binary-long signed.
+       01 foundIdx usage is binary-long signed.
+       01 jiffyNow usage binary-long unsigned.
+       01 jiffyNew usage binary-long unsigned.
+       01 nowHundredths usage binary-long unsigned.
 
        linkage section.
        01 addr usage is computational-2.
        01 val usage is computational-2.
 
        procedure division using addr val.
-      
+
        move addr to iaddr
        move val to ival
 
-       if iaddr equal 752 then
+       call "lookupOsAddr" using iaddr foundIdx
+       if foundIdx equal zero then
          goback
        end-if
 
-       if iaddr equal 764 then
+       if oa-kind(foundIdx) equal oaKindKbCode then
          move ival to lastKBChar
          goback
        end-if
 
-       if iaddr equal 82 then
+       if oa-kind(foundIdx) equal oaKindJiffyLo then
+         call "currentJiffy" using jiffyNow nowHundredths
+         compute jiffyNew equal
+           (jiffyNow - function mod (jiffyNow, 256)) + ival
+         move jiffyNew to jiffyBase
+         move nowHundredths to jiffyBaseHundredths
+         goback
+       end-if
+
+       if oa-kind(foundIdx) equal oaKindJiffyHi then
+         call "currentJiffy" using jiffyNow nowHundredths
+         compute jiffyNew equal
+           function mod (jiffyNow, 256) + (ival * 256)
+         move jiffyNew to jiffyBase
+         move nowHundredths to jiffyBaseHundredths
          goback
        end-if
 
+      * oaKindConstPeek addresses (cursor inhibit, margin, console
+      * keys) aren't writable from BASIC - POKE to them is a no-op,
+      * same as baseline.
        goback.
        end program doPoke.
 
+      * doNext () looks for the innermost open FOR frame for varNum,
+      * searching forStack from the topFrame down.  A NEXT that names an
+      * outer loop's variable (e.g. control jumped out of the inner
+      * loop) abandons every frame above the one it matches.
        identification division.
        program-id. doNext.
        environment division.
@@ -1282,6 +1630,8 @@
        working-storage section.
        copy "globals.cob".
        01 done usage is binary-long signed.
+       01 frame usage is binary-long signed.
+       01 topFrame usage is binary-long signed.
 
        linkage section.
        01 varNum usage is binary-long signed.
@@ -1289,38 +1639,141 @@
 
       *procedure division using varNum returning rc.
        procedure division using varNum.
-      
-       if varNum not equal fd-indexVarNum then
+
+       compute topFrame equal fsp - 1
+           perform varying frame from topFrame by -1 until
+             frame less than 1
+
+               if fd-indexVarNum(frame) equal varNum then
+                 exit perform
+               end-if
+           end-perform
+
+       if frame less than 1 then
          call "fatal" using "next wrong variable"
        end-if
-       add fd-step to vts-val(varNum)
-       if fd-step less than zero then
-         if vts-val(varNum) less than fd-limit then
+
+      * drop any inner loops left open above this one
+       compute fsp equal frame + 1
+
+       add fd-step(frame) to vts-val(varNum)
+       if fd-step(frame) less than zero then
+         if vts-val(varNum) less than fd-limit(frame) then
            move 1 to done
          else
            move 0 to done
          end-if
        else
-         if vts-val(varNum) greater than fd-limit then
+         if vts-val(varNum) greater than fd-limit(frame) then
            move 1 to done
          else
            move 0 to done
        end-if
        if done equal 0 then
          move inOperands to lexState
-         move fd-tokenEnd to tokenEnd
-         move fd-tokenEnd to lineNext
-         move fd-lineStart to lineStart
+         move fd-tokenEnd(frame) to tokenEnd
+         move fd-tokenEnd(frame) to lineNext
+         move fd-lineStart(frame) to lineStart
       *  move 1 to rc
          move 1 to return-code
          goback
        end-if
+      * loop finished - pop this frame
+       move frame to fsp
       *move 0 to rc
        move 0 to return-code
        goback.
 
        end program doNext.
 
+      * flushScreen () - writes out any GRAPHICS/POSITION screen
+      * content accumulated in screenBuffer by placeAt and blanks the
+      * buffer for the next screen.
+       identification division.
+       program-id. flushScreen.
+       environment division.
+       data division.
+       working-storage section.
+       copy "globals.cob".
+       01 scrI usage binary-long signed.
+       01 scrLastUsed usage binary-long signed.
+
+       procedure division.
+       if screenDirty not equal zero then
+           display "-- screen " posRow " " posCol " --"
+           move zero to scrLastUsed
+           perform varying scrI from 1 by 1 until
+             scrI greater than maxScreenRows
+
+               if screenBufferText(scrI) not equal spaces then
+                   move scrI to scrLastUsed
+               end-if
+           end-perform
+
+      * display every row up to the last non-blank one, so a blank
+      * PRINT's intentional line spacing survives the render instead
+      * of being squeezed out.
+           perform varying scrI from 1 by 1 until
+             scrI greater than scrLastUsed
+
+               display screenBufferText(scrI)
+           end-perform
+           move zero to screenDirty
+       end-if
+
+       perform varying scrI from 1 by 1 until
+             scrI greater than maxScreenRows
+
+           move spaces to screenBufferText(scrI)
+       end-perform
+       goback.
+       end program flushScreen.
+
+      * placeAt () - drops txt (txtLen characters) into screenBuffer
+      * at the current (posRow, posCol), clipping it to the edge of
+      * the screen instead of overflowing into the next row.
+       identification division.
+       program-id. placeAt.
+       environment division.
+       data division.
+       working-storage section.
+       copy "globals.cob".
+       01 rowIdx usage binary-long signed.
+       01 colIdx usage binary-long signed.
+       01 avail usage binary-long signed.
+       01 putLen usage binary-long signed.
+
+       linkage section.
+       01 txt pic x(40).
+       01 txtLen usage binary-long signed.
+
+       procedure division using txt txtLen.
+       compute rowIdx equal posRow + 1
+       compute colIdx equal posCol + 1
+
+       if rowIdx less than 1 or rowIdx greater than maxScreenRows or
+           colIdx less than 1 or colIdx greater than maxScreenCols then
+         goback
+       end-if
+
+       compute avail equal maxScreenCols - posCol
+       move txtLen to putLen
+       if putLen greater than avail then
+         move avail to putLen
+       end-if
+
+       if putLen greater than zero then
+         move txt(1:putLen) to screenBufferText(rowIdx)(colIdx:putLen)
+         move 1 to screenDirty
+         add putLen to posCol
+         if posCol greater than or equal to maxScreenCols then
+           move zero to posCol
+           add 1 to posRow
+         end-if
+       end-if
+       goback.
+       end program placeAt.
+
        identification division.
        program-id. clearWindows.
        environment division.
@@ -1329,13 +1782,9 @@
        copy "globals.cob".
 
        procedure division.
-      * XXX
-      * erase ();
-      * werase (tWin);
-      * werase (gWin);
-      * refresh ();
-      * wrefresh (tWin);
-      * wrefresh (gWin);
+      * erase (); werase (tWin); werase (gWin); refresh ();
+      * wrefresh (tWin); wrefresh (gWin);
+       call "flushScreen"
        move 0 to posCol
        move 0 to posRow
        goback.
@@ -1412,18 +1861,469 @@
        goback.
        end program setChannel.
 
+      * writeAudit () - appends one timestamped line to the permanent
+      * decision audit log, tying every printed value/string to the
+      * run that produced it.  Opened/closed on every call so that a
+      * job that abends partway through (e.g. via fatal) still leaves
+      * a complete, durable trail up to the last decision printed.
+       identification division.
+       program-id. writeAudit.
+       environment division.
+       input-output section.
+       file-control.
+           select audit-fd assign "AUDIT.LOG"
+              organization is line sequential
+              file status is auditStatus.
+
+       data division.
+       file section.
+       fd audit-fd.
+       01 audit-record pic x(160).
+
+       working-storage section.
+       copy "globals.cob".
+       01 auditStatus pic xx.
+       01 auditRunId pic x(14) value spaces.
+       01 auditSeq usage binary-long unsigned value zero.
+       01 nowStamp pic x(21).
+       01 audit-line.
+           05 aud-runid pic x(14).
+           05 aud-fill1 pic x value space.
+           05 aud-seq pic z(5)9.
+           05 aud-fill2 pic x value space.
+           05 aud-timestamp pic x(21).
+           05 aud-fill3 pic x value space.
+           05 aud-text pic x(120).
+
+       linkage section.
+       01 msgText pic x(120).
+
+       procedure division using msgText.
+
+       move function current-date to nowStamp
+       if auditRunId equal spaces then
+         move nowStamp(1:14) to auditRunId
+       end-if
+
+       open extend audit-fd
+       if auditStatus equal "35" then
+         open output audit-fd
+       end-if
+
+       add 1 to auditSeq
+       move auditRunId to aud-runid
+       move auditSeq to aud-seq
+       move nowStamp to aud-timestamp
+       move msgText to aud-text
+       move audit-line to audit-record
+       write audit-record
+       close audit-fd
+       goback.
+
+       end program writeAudit.
+
+      * writeCheckpoint () - overwrites RESTART.DAT with a fresh
+      * snapshot of currentLineNumber, trapLine, the variable table,
+      * and any open GOSUB/FOR frames (so a restart resumes correctly
+      * from the middle of a subroutine call or a loop, not just from
+      * the middle of the main line sequence).  Called periodically
+      * from yylex (see checkpointInterval) so a long decision run
+      * that gets killed can be resumed close to where it left off.
+      *
+      * rs-/fd- tokenEnd/lineNext/lineStart are pointers into this
+      * process's own copy of the tokenized program, so they can't be
+      * written to disk and reused as-is by a later run (which
+      * allocates its program buffer at a different address).  Instead
+      * each frame is saved as the BASIC line number it belongs to
+      * (rs-lineNum/fd-lineNum) plus the two byte offsets of tokenEnd
+      * and lineNext from that line's start; loadCheckpoint re-derives
+      * the pointers from lineNumberRow on restore.
+       identification division.
+       program-id. writeCheckpoint.
+       environment division.
+       input-output section.
+       file-control.
+           select restart-fd assign "RESTART.DAT"
+              organization is line sequential
+              file status is restartStatus.
+
+       data division.
+       file section.
+       fd restart-fd.
+       01 restart-record pic x(338).
+
+       working-storage section.
+       copy "globals.cob".
+       01 restartStatus pic xx.
+       01 ckpt-i usage binary-long signed.
+       01 ckpt-j usage binary-long signed.
+       01 ckpt-slen usage binary-long signed.
+       01 ckpt-sval usage pointer.
+       01 ckpt-byteCast based.
+           05 ckpt-byteCasted usage binary-char unsigned.
+
+       01 ckpt-frameStart usage pointer.
+       01 ckpt-frameStartNum redefines ckpt-frameStart
+           usage binary-double unsigned.
+       01 ckpt-framePtr usage pointer.
+       01 ckpt-framePtrNum redefines ckpt-framePtr
+           usage binary-double unsigned.
+       01 ckpt-frameOff usage binary-double signed.
+
+       01 ckpt-line.
+           05 ckpt-tag pic x.
+           05 ckpt-curline pic 9(5).
+           05 ckpt-trap pic 9(5).
+           05 ckpt-txnrec pic 9(9).
+           05 ckpt-varnum pic 9(4).
+           05 ckpt-vtype pic x.
+           05 ckpt-dim pic 9(5).
+           05 ckpt-numval pic s9(10)v9(8) sign leading separate.
+           05 ckpt-numval2 pic s9(10)v9(8) sign leading separate.
+           05 ckpt-off1 pic s9(5) sign leading separate.
+           05 ckpt-off2 pic s9(5) sign leading separate.
+           05 ckpt-strlen pic 9(3).
+           05 ckpt-strval pic x(255).
+
+       procedure division.
+       open output restart-fd
+
+       move "H" to ckpt-tag
+       move currentLineNumber to ckpt-curline
+       move trapLine to ckpt-trap
+       move txnRecordsRead to ckpt-txnrec
+       move zero to ckpt-varnum
+       move space to ckpt-vtype
+       move zero to ckpt-dim
+       move zero to ckpt-numval
+       move zero to ckpt-numval2
+       move zero to ckpt-off1
+       move zero to ckpt-off2
+       move zero to ckpt-strlen
+       move spaces to ckpt-strval
+       move ckpt-line to restart-record
+       write restart-record
+
+       perform varying ckpt-i from 1 by 1 until
+           ckpt-i greater than nv
+
+           move "V" to ckpt-tag
+           move zero to ckpt-curline
+           move zero to ckpt-trap
+           move zero to ckpt-txnrec
+           move ckpt-i to ckpt-varnum
+           move vts-dim(ckpt-i) to ckpt-dim
+           move zero to ckpt-strlen
+           move spaces to ckpt-strval
+           move zero to ckpt-numval
+           move zero to ckpt-numval2
+           move zero to ckpt-off1
+           move zero to ckpt-off2
+
+           if vts-type(ckpt-i) equal vtTypeString then
+               move "S" to ckpt-vtype
+               if vts-sval(ckpt-i) not equal NULL then
+                   move vts-sval(ckpt-i) to ckpt-sval
+                   set address of ckpt-byteCast to ckpt-sval
+                   move ckpt-byteCasted to ckpt-slen
+                   if ckpt-slen greater than 255 then
+                       move 255 to ckpt-slen
+                   end-if
+                   move ckpt-slen to ckpt-strlen
+                   perform varying ckpt-j from 1 by 1 until
+                       ckpt-j greater than ckpt-slen
+
+                       set ckpt-sval up by 1
+                       set address of ckpt-byteCast to ckpt-sval
+                       move ckpt-byteCasted to ckpt-strval(ckpt-j:1)
+                   end-perform
+               end-if
+           else
+               move "N" to ckpt-vtype
+               move vts-val(ckpt-i) to ckpt-numval
+           end-if
+
+           move ckpt-line to restart-record
+           write restart-record
+       end-perform
+
+      * open GOSUB return-stack frames
+       perform varying ckpt-i from 1 by 1 until
+           ckpt-i greater than or equal to rsp
+
+           move "R" to ckpt-tag
+           move rs-lineNum(ckpt-i) to ckpt-curline
+           move zero to ckpt-trap
+           move zero to ckpt-txnrec
+           move zero to ckpt-varnum
+           move space to ckpt-vtype
+           move zero to ckpt-dim
+           move zero to ckpt-numval
+           move zero to ckpt-numval2
+           move zero to ckpt-strlen
+           move spaces to ckpt-strval
+
+           move lineNumberRow(rs-lineNum(ckpt-i)) to ckpt-frameStart
+           move rs-tokenEnd(ckpt-i) to ckpt-framePtr
+           compute ckpt-frameOff equal
+               ckpt-framePtrNum - ckpt-frameStartNum
+           move ckpt-frameOff to ckpt-off1
+
+           move rs-lineNext(ckpt-i) to ckpt-framePtr
+           compute ckpt-frameOff equal
+               ckpt-framePtrNum - ckpt-frameStartNum
+           move ckpt-frameOff to ckpt-off2
+
+           move ckpt-line to restart-record
+           write restart-record
+       end-perform
+
+      * open FOR/NEXT loop frames
+       perform varying ckpt-i from 1 by 1 until
+           ckpt-i greater than or equal to fsp
+
+           move "F" to ckpt-tag
+           move fd-lineNum(ckpt-i) to ckpt-curline
+           move zero to ckpt-trap
+           move zero to ckpt-txnrec
+           move fd-indexVarNum(ckpt-i) to ckpt-varnum
+           move space to ckpt-vtype
+           move zero to ckpt-dim
+           move fd-limit(ckpt-i) to ckpt-numval
+           move fd-step(ckpt-i) to ckpt-numval2
+           move zero to ckpt-strlen
+           move spaces to ckpt-strval
+
+           move lineNumberRow(fd-lineNum(ckpt-i)) to ckpt-frameStart
+           move fd-tokenEnd(ckpt-i) to ckpt-framePtr
+           compute ckpt-frameOff equal
+               ckpt-framePtrNum - ckpt-frameStartNum
+           move ckpt-frameOff to ckpt-off1
+
+           move fd-lineNext(ckpt-i) to ckpt-framePtr
+           compute ckpt-frameOff equal
+               ckpt-framePtrNum - ckpt-frameStartNum
+           move ckpt-frameOff to ckpt-off2
+
+           move ckpt-line to restart-record
+           write restart-record
+       end-perform
+
+       close restart-fd
+       goback.
+
+       end program writeCheckpoint.
+
+      * loadCheckpoint () restores currentLineNumber, trapLine, vts,
+      * and any open GOSUB/FOR frames from a prior writeCheckpoint
+      * snapshot, returning the saved line number (zero if
+      * RESTART.DAT doesn't exist, meaning this is a fresh run).
+      * vts-name/vts-type are assumed already rebuilt from the
+      * tokenized program by the time this is called, same as on
+      * every run - only val/dim/sval are restored.  rsp/fsp are left
+      * at 1 (empty stacks) unless "R"/"F" frame records are found, in
+      * which case each one re-derives its tokenEnd/lineNext pointers
+      * from the saved line number via lineNumberRow, the same way the
+      * top-level restart resolves restoredLine to a lexLinePtr.
+       identification division.
+       program-id. loadCheckpoint.
+       environment division.
+       input-output section.
+       file-control.
+           select restart-fd assign "RESTART.DAT"
+              organization is line sequential
+              file status is restartStatus.
+
+       data division.
+       file section.
+       fd restart-fd.
+       01 restart-record pic x(338).
+
+       working-storage section.
+       copy "globals.cob".
+       01 restartStatus pic xx.
+       01 ckpt-j usage binary-long signed.
+       01 ckpt-sval usage pointer.
+       01 ckpt-byteCast based.
+           05 ckpt-byteCasted usage binary-char unsigned.
+
+       01 ckpt-frameStart usage pointer.
+       01 ckpt-frameStartNum redefines ckpt-frameStart
+           usage binary-double unsigned.
+       01 ckpt-framePtr usage pointer.
+       01 ckpt-framePtrNum redefines ckpt-framePtr
+           usage binary-double unsigned.
+       01 ckpt-frameOff usage binary-double signed.
+
+       01 ckpt-line.
+           05 ckpt-tag pic x.
+           05 ckpt-curline pic 9(5).
+           05 ckpt-trap pic 9(5).
+           05 ckpt-txnrec pic 9(9).
+           05 ckpt-varnum pic 9(4).
+           05 ckpt-vtype pic x.
+           05 ckpt-dim pic 9(5).
+           05 ckpt-numval pic s9(10)v9(8) sign leading separate.
+           05 ckpt-numval2 pic s9(10)v9(8) sign leading separate.
+           05 ckpt-off1 pic s9(5) sign leading separate.
+           05 ckpt-off2 pic s9(5) sign leading separate.
+           05 ckpt-strlen pic 9(3).
+           05 ckpt-strval pic x(255).
+
+       linkage section.
+       01 restoredLine usage binary-long signed.
+
+       procedure division using restoredLine.
+       move zero to restoredLine
+       move 1 to rsp
+       move 1 to fsp
+
+       open input restart-fd
+       if restartStatus equal "35" then
+         goback
+       end-if
+
+       read restart-fd into ckpt-line
+       perform until restartStatus equal "10"
+
+           if ckpt-tag equal "H" then
+               move ckpt-curline to restoredLine
+               move ckpt-trap to trapLine
+               move ckpt-txnrec to txnRecordsRead
+           else
+             if ckpt-tag equal "V" then
+               if ckpt-vtype equal "S" then
+                   if vts-sval(ckpt-varnum) not equal NULL then
+                       free vts-sval(ckpt-varnum)
+                   end-if
+                   move ckpt-dim to vts-dim(ckpt-varnum)
+                   allocate (ckpt-dim + 1) characters
+                     returning vts-sval(ckpt-varnum)
+                   move vts-sval(ckpt-varnum) to ckpt-sval
+                   set address of ckpt-byteCast to ckpt-sval
+                   move ckpt-strlen to ckpt-byteCasted
+                   perform varying ckpt-j from 1 by 1 until
+                       ckpt-j greater than ckpt-strlen
+
+                       set ckpt-sval up by 1
+                       set address of ckpt-byteCast to ckpt-sval
+                       move ckpt-strval(ckpt-j:1) to ckpt-byteCasted
+                   end-perform
+               else
+                   move ckpt-numval to vts-val(ckpt-varnum)
+               end-if
+             else
+               if ckpt-tag equal "R" then
+                   if lineNumberRow (ckpt-curline) equal NULL then
+                       call "fatal" using "restart line not found"
+                   end-if
+                   move lineNumberRow(ckpt-curline) to ckpt-frameStart
+                   move ckpt-frameStart to rs-lineStart(rsp)
+                   move ckpt-frameStartNum to ckpt-framePtrNum
+                   move ckpt-off1 to ckpt-frameOff
+                   set ckpt-framePtr up by ckpt-frameOff
+                   move ckpt-framePtr to rs-tokenEnd(rsp)
+
+                   move ckpt-frameStartNum to ckpt-framePtrNum
+                   move ckpt-off2 to ckpt-frameOff
+                   set ckpt-framePtr up by ckpt-frameOff
+                   move ckpt-framePtr to rs-lineNext(rsp)
+
+                   move ckpt-curline to rs-lineNum(rsp)
+                   add 1 to rsp
+               else
+      * ckpt-tag equal "F"
+                   if lineNumberRow (ckpt-curline) equal NULL then
+                       call "fatal" using "restart line not found"
+                   end-if
+                   move lineNumberRow(ckpt-curline) to ckpt-frameStart
+                   move ckpt-frameStart to fd-lineStart(fsp)
+                   move ckpt-frameStartNum to ckpt-framePtrNum
+                   move ckpt-off1 to ckpt-frameOff
+                   set ckpt-framePtr up by ckpt-frameOff
+                   move ckpt-framePtr to fd-tokenEnd(fsp)
+
+                   move ckpt-frameStartNum to ckpt-framePtrNum
+                   move ckpt-off2 to ckpt-frameOff
+                   set ckpt-framePtr up by ckpt-frameOff
+                   move ckpt-framePtr to fd-lineNext(fsp)
+
+                   move ckpt-varnum to fd-indexVarNum(fsp)
+                   move ckpt-numval to fd-limit(fsp)
+                   move ckpt-numval2 to fd-step(fsp)
+                   move ckpt-curline to fd-lineNum(fsp)
+                   add 1 to fsp
+               end-if
+             end-if
+           end-if
+
+           read restart-fd into ckpt-line
+       end-perform
+
+       close restart-fd
+       goback.
+
+       end program loadCheckpoint.
+
+      * clearCheckpoint () - truncates RESTART.DAT to zero records on
+      * an orderly termination (normal END statement or a reported
+      * fatal error), so the next invocation's unconditional
+      * loadCheckpoint call doesn't resume into a stale checkpoint left
+      * by a different, already-finished program.  A run that is
+      * itself killed outright never reaches this call, so the
+      * kill-and-resume case this file was written for is unaffected.
+       identification division.
+       program-id. clearCheckpoint.
+       environment division.
+       input-output section.
+       file-control.
+           select restart-fd assign "RESTART.DAT"
+              organization is line sequential
+              file status is restartStatus.
+
+       data division.
+       file section.
+       fd restart-fd.
+       01 restart-record pic x(338).
+
+       working-storage section.
+       01 restartStatus pic xx.
+
+       procedure division.
+       open output restart-fd
+       close restart-fd
+       goback.
+
+       end program clearCheckpoint.
+
        identification division.
        program-id. printExp.
        environment division.
        data division.
        working-storage section.
        copy "globals.cob".
+       01 dispNum pic -(9)9.9(4).
+       01 trimmedNum pic x(40).
+       01 trimmedLen usage binary-long signed.
+       01 auditText pic x(120).
 
        linkage section.
        01 exp usage is computational-2.
 
        procedure division using exp.
-       display exp
+       move exp to dispNum
+       if gInit not equal zero then
+           move spaces to trimmedNum
+           move function trim (dispNum) to trimmedNum
+           compute trimmedLen equal function length
+             (function trim (dispNum))
+           call "placeAt" using trimmedNum trimmedLen
+       else
+           display exp
+       end-if
+       move spaces to auditText
+       move dispNum to auditText
+       call "writeAudit" using auditText
        goback.
        end program printExp.
 
@@ -1438,6 +2338,7 @@
            05 byteCasted usage binary-char unsigned.
        01 dispCast based.
            05 dispCasted pic x(256) usage is display.
+       01 auditText pic x(120).
 
        linkage section.
        01 exp usage is pointer.
@@ -1446,7 +2347,14 @@
        set address of byteCast to exp
        move byteCasted to l
        set address of dispCast to exp.
-       display dispCasted(2:l)
+       if gInit not equal zero then
+           call "placeAt" using dispCasted(2:l) l
+       else
+           display dispCasted(2:l)
+       end-if
+       move spaces to auditText
+       move dispCasted(2:l) to auditText
+       call "writeAudit" using auditText
        goback.
        end program printSExp.
 
@@ -1458,7 +2366,12 @@
        copy "globals.cob".
 
        procedure division.
-       display " "
+       if gInit not equal zero then
+           move zero to posCol
+           add 1 to posRow
+       else
+           display " "
+       end-if
        move zero to printChannel
        goback.
 
@@ -1524,6 +2437,7 @@
 
        if op equal opDiv then
          if exp2 equal 0 then
+           call "fireTrap"
            call "fatal" using "div by 0"
          end-if
          compute res equal exp1 / exp2
@@ -1619,6 +2533,9 @@
            05 byteCasted usage binary-char unsigned.
        01 addr usage is binary-long signed.
        01 i usage is binary-long signed.
+       01 foundIdx usage is binary-long signed.
+       01 jiffyNow usage binary-long unsigned.
+       01 jiffyNowHundredths usage binary-long unsigned.
 
        linkage section.
        01 func usage is binary-long signed.
@@ -1628,23 +2545,32 @@
        procedure division using func arg by reference res.
        if func equal opPeek then
          move arg to addr
-         if addr equal H"d01f" then
-      * XXX
-      *   updateLastKBChar ();
-      *   if (lastKBChar != 255)
-      *     return 6.0; // indicate that start is pressed XXX
-      *   return 7.0; // no keys pressed
-           move 6.0 to res
+         call "lookupOsAddr" using addr foundIdx
+         if foundIdx equal zero then
+           call "fatal" using "peek failed"
+         end-if
+
+         if oa-kind(foundIdx) equal oaKindConstPeek then
+           move oa-const(foundIdx) to res
            goback
          end-if
-         if addr equal 764 then
-      * XXX
-      *     updateLastKBChar ();
-      *     return lastKBChar;
-           move 32 to res
+
+         if oa-kind(foundIdx) equal oaKindKbCode then
+           move lastKBChar to res
+           goback
+         end-if
+
+         if oa-kind(foundIdx) equal oaKindJiffyLo then
+           call "currentJiffy" using jiffyNow jiffyNowHundredths
+           compute res equal function mod (jiffyNow, 256)
+           goback
+         end-if
+
+         if oa-kind(foundIdx) equal oaKindJiffyHi then
+           call "currentJiffy" using jiffyNow jiffyNowHundredths
+           compute res equal function mod (jiffyNow / 256, 256)
            goback
          end-if
-         call "fatal" using "peek failed"
        end-if
 
        if func equal opInt then
